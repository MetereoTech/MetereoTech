@@ -0,0 +1,39 @@
+      *================================================================
+      * CPCOMBO - campos do registro combinado (final.csv / final.json)
+      * Compartilhado por IntegracaoMeteorologica e RelatorioVariancia.
+      *================================================================
+       01  WS-FINAL-FIELDS.
+           05  WSF-STATION-ID               PIC X(10).
+           05  WSF-TIMESTAMP                PIC X(14).
+           05  WSF-HORIZONTE                PIC X(3).
+           05  WSF-METRICAS-ATUAIS.
+               10  WSF-TEMP-MEDIA               PIC X(10).
+               10  WSF-TEMP-MINIMA              PIC X(10).
+               10  WSF-TEMP-MAXIMA              PIC X(10).
+               10  WSF-UMID-SOLO-MEDIA          PIC X(10).
+               10  WSF-UMID-SOLO-MINIMA         PIC X(10).
+               10  WSF-UMID-SOLO-MAXIMA         PIC X(10).
+               10  WSF-UMID-AR-MEDIA            PIC X(10).
+               10  WSF-UMID-AR-MINIMA           PIC X(10).
+               10  WSF-UMID-AR-MAXIMA           PIC X(10).
+               10  WSF-LUMI-MEDIA               PIC X(10).
+               10  WSF-LUMI-MINIMA              PIC X(10).
+               10  WSF-LUMI-MAXIMA              PIC X(10).
+               10  WSF-PRESSAO-MEDIA            PIC X(10).
+               10  WSF-PRESSAO-MINIMA           PIC X(10).
+               10  WSF-PRESSAO-MAXIMA           PIC X(10).
+               10  WSF-QUALIDADE-MEDIA          PIC X(10).
+               10  WSF-QUALIDADE-MINIMA         PIC X(10).
+               10  WSF-QUALIDADE-MAXIMA         PIC X(10).
+           05  WSF-METRICAS-ATUAIS-TAB REDEFINES WSF-METRICAS-ATUAIS.
+               10  WSF-METRICA-ATUAL        PIC X(10) OCCURS 18 TIMES.
+           05  WSF-METRICAS-PREVISTAS.
+               10  WSF-TEMP-PREVISTA            PIC X(10).
+               10  WSF-UMID-SOLO-PREVISTA       PIC X(10).
+               10  WSF-UMID-AR-PREVISTA         PIC X(10).
+               10  WSF-LUMI-PREVISTA            PIC X(10).
+               10  WSF-PRESSAO-PREVISTA         PIC X(10).
+               10  WSF-QUALIDADE-PREVISTA       PIC X(10).
+           05  WSF-METRICAS-PREVISTAS-TAB
+                   REDEFINES WSF-METRICAS-PREVISTAS.
+               10  WSF-METRICA-PREVISTA     PIC X(10) OCCURS 6 TIMES.
