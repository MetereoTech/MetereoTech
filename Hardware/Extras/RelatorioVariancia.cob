@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RelatorioVariancia.
+
+      *================================================================
+      * Le o historico de final.csv e calcula, por estacao, horizonte
+      * de previsao e metrica, o desvio medio e o desvio absoluto
+      * medio entre o valor previsto e o valor realmente observado
+      * (pedido 008). O horizonte (24H/48H/72H, pedido 006) entra
+      * como chave de agrupamento separada, pois um Resultado gera
+      * uma linha em final.csv por horizonte com o mesmo valor real
+      * mas previsoes diferentes: misturar os horizontes num unico
+      * desvio medio por estacao/metrica esconderia justamente qual
+      * horizonte tem o modelo de previsao ruim.
+      *
+      * Parametros opcionais em periodo_analise.csv:
+      *   DataInicial;DataFinal;ArquivoEntrada
+      * Sem esse arquivo, processa o final.csv inteiro, sem filtro
+      * de data. Se ArquivoEntrada for informado, le apenas esse
+      * arquivo (filtrando pelo periodo). Se DataInicial/DataFinal
+      * forem informados mas ArquivoEntrada ficar em branco, o
+      * relatorio varre um final_YYYYMMDD.csv por dia do periodo,
+      * pois cada execucao de pedido 009 arquiva o dia em um arquivo
+      * proprio e nenhum arquivo unico cobre mais de uma data.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ParametrosAnalise ASSIGN TO
+               "periodo_analise.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMETROS.
+
+           SELECT OPTIONAL FinalHistorico ASSIGN TO DYNAMIC
+               WS-NOME-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+
+           SELECT RelatorioVarianciaFile ASSIGN TO
+               "relatorio_variancia.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ParametrosAnalise.
+       01  ParametrosAnaliseRecord         PIC X(300).
+
+       FD  FinalHistorico.
+       01  FinalHistoricoRecord           PIC X(2048).
+
+       FD  RelatorioVarianciaFile.
+       01  RelatorioVarianciaRecord       PIC X(300).
+
+       WORKING-STORAGE SECTION.
+           COPY CPCOMBO.
+
+       01  WS-STATUS-ARQUIVOS.
+           05  WS-FS-PARAMETROS             PIC XX.
+           05  WS-FS-ENTRADA                PIC XX.
+
+       01  WS-FLAGS.
+           05  EOF-ENTRADA                  PIC X VALUE 'N'.
+               88  EOF-ENTRADA-REACHED      VALUE 'Y'.
+           05  WS-MODO-INTERVALO-FLAG       PIC X VALUE 'N'.
+               88  WS-MODO-INTERVALO        VALUE 'Y'.
+
+       01  WS-NOME-ENTRADA                  PIC X(100)
+                                                 VALUE "final.csv".
+       01  WS-NOME-ENTRADA-TMP              PIC X(100) VALUE SPACES.
+       01  WS-DATA-INICIAL                  PIC X(8) VALUE "00000000".
+       01  WS-DATA-FINAL                    PIC X(8) VALUE "99999999".
+
+      *---------------------------------------------------------------
+      * Campos numericos usados so para varrer o intervalo de datas
+      * dia a dia quando o historico esta particionado por arquivo.
+      *---------------------------------------------------------------
+       01  WS-DATA-INICIAL-NUM               PIC 9(8) VALUE 0.
+       01  WS-DATA-FINAL-NUM                 PIC 9(8) VALUE 0.
+       01  WS-DATA-ATUAL-NUM                 PIC 9(8) VALUE 0.
+       01  WS-DIA-ATUAL-NUM                  PIC 9(9) VALUE 0.
+       01  WS-DIA-FINAL-NUM                  PIC 9(9) VALUE 0.
+
+       01  WS-LINHA-PARAMETROS               PIC X(300).
+
+       01  WS-NOMES-METRICAS.
+           05  WS-NOME-METRICA               PIC X(20) OCCURS 6 TIMES.
+
+       01  WS-NOMES-HORIZONTES.
+           05  WS-NOME-HORIZONTE             PIC X(3) OCCURS 3 TIMES.
+
+      *---------------------------------------------------------------
+      * Acumuladores de desvio por estacao (ate 50), horizonte de
+      * previsao (3: 24H, 48H, 72H) e metrica (6: Temperatura,
+      * UmidadeSolo, UmidadeAr, Luminosidade, PressaoAtmosferica,
+      * QualidadeAr).
+      *---------------------------------------------------------------
+       01  WS-VARIANCIA-TABELA.
+           05  WS-VAR-QTD-ESTACOES           PIC 9(4) VALUE 0.
+           05  WS-VAR-ESTACAO OCCURS 50 TIMES.
+               10  WS-VAR-EST-ID             PIC X(10).
+               10  WS-VAR-HORIZONTE OCCURS 3 TIMES.
+                   15  WS-VAR-METRICA OCCURS 6 TIMES.
+                       20  WS-VAR-QTD         PIC 9(9) VALUE 0.
+                       20  WS-VAR-SOMA-DESVIO PIC S9(9)V9(4) VALUE 0.
+                       20  WS-VAR-SOMA-ABS    PIC S9(9)V9(4) VALUE 0.
+
+       01  WS-EST-IDX                        PIC 9(4) VALUE 0.
+       01  WS-H-IDX                          PIC 9(4) VALUE 0.
+       01  WS-I                              PIC 9(4) VALUE 0.
+       01  WS-M                              PIC 9(4) VALUE 0.
+       01  WS-ATUAL-IDX                      PIC 9(4) VALUE 0.
+       01  WS-NUM-ATUAL                      PIC S9(9)V9(4) VALUE 0.
+       01  WS-NUM-PREVISTO                   PIC S9(9)V9(4) VALUE 0.
+       01  WS-DESVIO                         PIC S9(9)V9(4) VALUE 0.
+       01  WS-DESVIO-ABS                     PIC S9(9)V9(4) VALUE 0.
+       01  WS-DESVIO-MEDIO                   PIC S9(9)V9(4) VALUE 0.
+       01  WS-DESVIO-ABS-MEDIO               PIC S9(9)V9(4) VALUE 0.
+
+       01  WS-EDIT-QTD                       PIC ZZZ,ZZZ,ZZ9.
+       01  WS-EDIT-DESVIO-MEDIO              PIC -(6)9.9999.
+       01  WS-EDIT-DESVIO-ABS-MEDIO          PIC -(6)9.9999.
+       01  WS-LINHA-SAIDA                    PIC X(300).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+           PERFORM INICIALIZAR
+           PERFORM CARREGAR-PARAMETROS
+           IF WS-MODO-INTERVALO
+               PERFORM PROCESSAR-INTERVALO-DATAS
+           ELSE
+               PERFORM ABRIR-ENTRADA
+               PERFORM PROCESSAR-LINHAS UNTIL EOF-ENTRADA-REACHED
+               CLOSE FinalHistorico
+           END-IF
+           PERFORM GRAVAR-RELATORIO
+           DISPLAY "Relatorio de variancia gerado: "
+               "relatorio_variancia.csv"
+           STOP RUN.
+
+       INICIALIZAR.
+           MOVE "Temperatura" TO WS-NOME-METRICA(1)
+           MOVE "UmidadeSolo" TO WS-NOME-METRICA(2)
+           MOVE "UmidadeAr" TO WS-NOME-METRICA(3)
+           MOVE "Luminosidade" TO WS-NOME-METRICA(4)
+           MOVE "PressaoAtmosferica" TO WS-NOME-METRICA(5)
+           MOVE "QualidadeAr" TO WS-NOME-METRICA(6)
+           MOVE "24H" TO WS-NOME-HORIZONTE(1)
+           MOVE "48H" TO WS-NOME-HORIZONTE(2)
+           MOVE "72H" TO WS-NOME-HORIZONTE(3).
+
+       CARREGAR-PARAMETROS.
+           OPEN INPUT ParametrosAnalise
+           IF WS-FS-PARAMETROS = "00"
+               READ ParametrosAnalise INTO WS-LINHA-PARAMETROS
+                   AT END CONTINUE
+                   NOT AT END
+                       UNSTRING WS-LINHA-PARAMETROS DELIMITED BY ';'
+                           INTO WS-DATA-INICIAL
+                                WS-DATA-FINAL
+                                WS-NOME-ENTRADA-TMP
+                       IF WS-NOME-ENTRADA-TMP NOT = SPACES
+                           MOVE WS-NOME-ENTRADA-TMP TO WS-NOME-ENTRADA
+                       ELSE
+                           MOVE WS-DATA-INICIAL TO WS-DATA-INICIAL-NUM
+                           MOVE WS-DATA-FINAL TO WS-DATA-FINAL-NUM
+                           MOVE 'Y' TO WS-MODO-INTERVALO-FLAG
+                       END-IF
+               END-READ
+               CLOSE ParametrosAnalise
+           END-IF.
+
+       ABRIR-ENTRADA.
+           OPEN INPUT FinalHistorico
+           IF WS-FS-ENTRADA = "00"
+               READ FinalHistorico
+                   AT END MOVE 'Y' TO EOF-ENTRADA
+               END-READ
+           ELSE
+               MOVE 'Y' TO EOF-ENTRADA
+           END-IF.
+
+       PROCESSAR-INTERVALO-DATAS.
+           COMPUTE WS-DIA-ATUAL-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-INICIAL-NUM)
+           COMPUTE WS-DIA-FINAL-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-FINAL-NUM)
+           PERFORM UNTIL WS-DIA-ATUAL-NUM > WS-DIA-FINAL-NUM
+               COMPUTE WS-DATA-ATUAL-NUM =
+                   FUNCTION DATE-OF-INTEGER(WS-DIA-ATUAL-NUM)
+               MOVE SPACES TO WS-NOME-ENTRADA
+               STRING "final_" DELIMITED BY SIZE
+                      WS-DATA-ATUAL-NUM DELIMITED BY SIZE
+                      ".csv" DELIMITED BY SIZE
+                      INTO WS-NOME-ENTRADA
+               MOVE 'N' TO EOF-ENTRADA
+               PERFORM ABRIR-ENTRADA
+               PERFORM PROCESSAR-LINHAS UNTIL EOF-ENTRADA-REACHED
+               CLOSE FinalHistorico
+               ADD 1 TO WS-DIA-ATUAL-NUM
+           END-PERFORM.
+
+       PROCESSAR-LINHAS.
+           UNSTRING FinalHistoricoRecord DELIMITED BY ';'
+               INTO WSF-STATION-ID
+                    WSF-TIMESTAMP
+                    WSF-HORIZONTE
+                    WSF-TEMP-MEDIA
+                    WSF-TEMP-MINIMA
+                    WSF-TEMP-MAXIMA
+                    WSF-UMID-SOLO-MEDIA
+                    WSF-UMID-SOLO-MINIMA
+                    WSF-UMID-SOLO-MAXIMA
+                    WSF-UMID-AR-MEDIA
+                    WSF-UMID-AR-MINIMA
+                    WSF-UMID-AR-MAXIMA
+                    WSF-LUMI-MEDIA
+                    WSF-LUMI-MINIMA
+                    WSF-LUMI-MAXIMA
+                    WSF-PRESSAO-MEDIA
+                    WSF-PRESSAO-MINIMA
+                    WSF-PRESSAO-MAXIMA
+                    WSF-QUALIDADE-MEDIA
+                    WSF-QUALIDADE-MINIMA
+                    WSF-QUALIDADE-MAXIMA
+                    WSF-TEMP-PREVISTA
+                    WSF-UMID-SOLO-PREVISTA
+                    WSF-UMID-AR-PREVISTA
+                    WSF-LUMI-PREVISTA
+                    WSF-PRESSAO-PREVISTA
+                    WSF-QUALIDADE-PREVISTA
+      *---------------------------------------------------------------
+      * Em modo intervalo, o arquivo ja foi selecionado por
+      * PROCESSAR-INTERVALO-DATAS com base na data de execucao
+      * (final_YYYYMMDD.csv), que nao e a mesma data de observacao
+      * carregada em WSF-TIMESTAMP sempre que uma retomada de
+      * checkpoint (pedido 002) arquiva dados de um dia anterior sob
+      * o nome do dia em que o lote terminou. Refiltrar por data de
+      * observacao aqui descartaria silenciosamente linhas de um
+      * arquivo ja corretamente selecionado; o filtro so se aplica
+      * fora do modo intervalo, onde WS-DATA-INICIAL/WS-DATA-FINAL
+      * delimitam diretamente as linhas de um ArquivoEntrada unico.
+      *---------------------------------------------------------------
+           IF WS-MODO-INTERVALO OR
+              (WSF-TIMESTAMP(1:8) >= WS-DATA-INICIAL AND
+               WSF-TIMESTAMP(1:8) <= WS-DATA-FINAL)
+               PERFORM ACUMULAR-METRICAS
+           END-IF
+           READ FinalHistorico
+               AT END MOVE 'Y' TO EOF-ENTRADA
+           END-READ.
+
+       ACUMULAR-METRICAS.
+           PERFORM LOCALIZAR-OU-CRIAR-ESTACAO
+           PERFORM LOCALIZAR-HORIZONTE-IDX
+           IF WS-H-IDX > 0
+               PERFORM VARYING WS-M FROM 1 BY 1 UNTIL WS-M > 6
+                   COMPUTE WS-ATUAL-IDX = (WS-M - 1) * 3 + 1
+                   IF WSF-METRICA-ATUAL(WS-ATUAL-IDX) NOT = SPACES AND
+                      WSF-METRICA-PREVISTA(WS-M) NOT = SPACES AND
+                      FUNCTION TEST-NUMVAL
+                          (WSF-METRICA-ATUAL(WS-ATUAL-IDX)) = 0 AND
+                      FUNCTION TEST-NUMVAL
+                          (WSF-METRICA-PREVISTA(WS-M)) = 0
+                       MOVE FUNCTION NUMVAL(WSF-METRICA-ATUAL
+                           (WS-ATUAL-IDX)) TO WS-NUM-ATUAL
+                       MOVE FUNCTION NUMVAL(WSF-METRICA-PREVISTA(WS-M))
+                           TO WS-NUM-PREVISTO
+                       COMPUTE WS-DESVIO =
+                           WS-NUM-PREVISTO - WS-NUM-ATUAL
+                       COMPUTE WS-DESVIO-ABS = FUNCTION ABS(WS-DESVIO)
+                       ADD 1 TO
+                           WS-VAR-QTD(WS-EST-IDX, WS-H-IDX, WS-M)
+                       ADD WS-DESVIO TO
+                           WS-VAR-SOMA-DESVIO(WS-EST-IDX, WS-H-IDX,
+                               WS-M)
+                       ADD WS-DESVIO-ABS TO
+                           WS-VAR-SOMA-ABS(WS-EST-IDX, WS-H-IDX, WS-M)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       LOCALIZAR-OU-CRIAR-ESTACAO.
+           MOVE 0 TO WS-EST-IDX
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-VAR-QTD-ESTACOES
+               IF WS-VAR-EST-ID(WS-I) = WSF-STATION-ID
+                   MOVE WS-I TO WS-EST-IDX
+               END-IF
+           END-PERFORM
+           IF WS-EST-IDX = 0
+               ADD 1 TO WS-VAR-QTD-ESTACOES
+               MOVE WS-VAR-QTD-ESTACOES TO WS-EST-IDX
+               MOVE WSF-STATION-ID TO WS-VAR-EST-ID(WS-EST-IDX)
+           END-IF.
+
+      *---------------------------------------------------------------
+      * O conjunto de horizontes e fixo (24H/48H/72H, pedido 006,
+      * ja validado na origem por VALIDAR-PREVISAO em
+      * gerador_csv_completo.cob), entao basta mapear para o indice
+      * correspondente em WS-NOME-HORIZONTE; um valor fora desse
+      * conjunto (linha corrompida) e ignorado com WS-H-IDX = 0.
+      *---------------------------------------------------------------
+       LOCALIZAR-HORIZONTE-IDX.
+           MOVE 0 TO WS-H-IDX
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+               IF WS-NOME-HORIZONTE(WS-I) = WSF-HORIZONTE
+                   MOVE WS-I TO WS-H-IDX
+               END-IF
+           END-PERFORM.
+
+       GRAVAR-RELATORIO.
+           OPEN OUTPUT RelatorioVarianciaFile
+           MOVE SPACES TO WS-LINHA-SAIDA
+           STRING "EstacaoID;Horizonte;Metrica;QuantidadeAmostras;"
+                  DELIMITED BY SIZE
+                  "DesvioMedio;DesvioAbsolutoMedio" DELIMITED BY SIZE
+                  INTO WS-LINHA-SAIDA
+           WRITE RelatorioVarianciaRecord FROM WS-LINHA-SAIDA
+           PERFORM VARYING WS-EST-IDX FROM 1 BY 1
+               UNTIL WS-EST-IDX > WS-VAR-QTD-ESTACOES
+               PERFORM VARYING WS-H-IDX FROM 1 BY 1 UNTIL WS-H-IDX > 3
+                   PERFORM VARYING WS-M FROM 1 BY 1 UNTIL WS-M > 6
+                       IF WS-VAR-QTD(WS-EST-IDX, WS-H-IDX, WS-M) > 0
+                           COMPUTE WS-DESVIO-MEDIO =
+                               WS-VAR-SOMA-DESVIO(WS-EST-IDX, WS-H-IDX,
+                                   WS-M) /
+                               WS-VAR-QTD(WS-EST-IDX, WS-H-IDX, WS-M)
+                           COMPUTE WS-DESVIO-ABS-MEDIO =
+                               WS-VAR-SOMA-ABS(WS-EST-IDX, WS-H-IDX,
+                                   WS-M) /
+                               WS-VAR-QTD(WS-EST-IDX, WS-H-IDX, WS-M)
+                           PERFORM GRAVAR-LINHA-VARIANCIA
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM
+           CLOSE RelatorioVarianciaFile.
+
+       GRAVAR-LINHA-VARIANCIA.
+           MOVE WS-VAR-QTD(WS-EST-IDX, WS-H-IDX, WS-M) TO WS-EDIT-QTD
+           MOVE WS-DESVIO-MEDIO TO WS-EDIT-DESVIO-MEDIO
+           MOVE WS-DESVIO-ABS-MEDIO TO WS-EDIT-DESVIO-ABS-MEDIO
+           MOVE SPACES TO WS-LINHA-SAIDA
+           STRING FUNCTION TRIM(WS-VAR-EST-ID(WS-EST-IDX))
+                      DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NOME-HORIZONTE(WS-H-IDX))
+                      DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NOME-METRICA(WS-M))
+                      DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EDIT-QTD) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EDIT-DESVIO-MEDIO)
+                      DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EDIT-DESVIO-ABS-MEDIO)
+                      DELIMITED BY SIZE
+                  INTO WS-LINHA-SAIDA
+           WRITE RelatorioVarianciaRecord FROM WS-LINHA-SAIDA.
