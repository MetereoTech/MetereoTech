@@ -1,66 +1,1179 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. IntegracaoMeteorologica.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT Resultados ASSIGN TO 'resultados.csv'
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT Previsoes ASSIGN TO 'previsoes.csv'
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT FinalFile ASSIGN TO 'final.csv'
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD Resultados.
-01 ResultadosRecord PIC X(1000).
-
-FD Previsoes.
-01 PrevisoesRecord PIC X(1000).
-
-FD FinalFile.
-01 FinalRecord PIC X(2048).
-
-WORKING-STORAGE SECTION.
-01 EOFResultados PIC X VALUE 'N'.
-   88 EOFResultadosReached VALUE 'Y'.
-   88 MoreResultados VALUE 'N'.
-01 EOFPrevisoes PIC X VALUE 'N'.
-   88 EOFPrevisoesReached VALUE 'Y'.
-   88 MorePrevisoes VALUE 'N'.
-01 headerLine PIC X(2048) VALUE "TemperaturaMedia;TemperaturaMinima;TemperaturaMaxima;UmidadeSoloMedia;UmidadeSoloMinima;UmidadeSoloMaxima;UmidadeArMedia;UmidadeArMinima;UmidadeArMaxima;LuminosidadeMedia;LuminosidadeMinima;LuminosidadeMaxima;PressaoAtmosfericaMedia;PressaoAtmosfericaMinima;PressaoAtmosfericaMaxima;QualidadeArMedia;QualidadeArMinima;QualidadeArMaxima;TemperaturaPrevista;UmidadeSoloPrevista;UmidadeArPrevista;LuminosidadePrevista;PressaoAtmosfericaPrevista;QualidadeArPrevista".
-
-PROCEDURE DIVISION.
-MAIN-LOGIC SECTION.
-    PERFORM OPEN-FILES
-    WRITE FinalRecord FROM headerLine
-    PERFORM PROCESS-FILES UNTIL EOFResultadosReached OR EOFPrevisoesReached
-    PERFORM CLOSE-FILES
-    DISPLAY "Integration with business systems completed."
-    STOP RUN.
-
-OPEN-FILES.
-    OPEN INPUT Resultados Previsoes
-    OPEN OUTPUT FinalFile
-
-PROCESS-FILES.
-    READ Resultados INTO ResultadosRecord AT END
-        MOVE 'Y' TO EOFResultados
-    READ Previsoes INTO PrevisoesRecord AT END
-        MOVE 'Y' TO EOFPrevisoes
-    IF NOT EOFResultadosReached AND NOT EOFPrevisoesReached THEN
-        PERFORM COMBINE-RECORDS
-
-COMBINE-RECORDS.
-    INITIALIZE FinalRecord
-    STRING ResultadosRecord DELIMITED BY SIZE
-           ';' INTO FinalRecord
-    STRING PrevisoesRecord DELIMITED BY SIZE
-           ';' INTO FinalRecord
-    WRITE FinalRecord FROM FinalRecord
-    DISPLAY "Record combined and written to final.csv."
-
-CLOSE-FILES.
-    CLOSE Resultados Previsoes FinalFile
-    DISPLAY "Files closed successfully."
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IntegracaoMeteorologica.
+
+      *================================================================
+      * Casa os registros de Resultados e Previsoes pela chave
+      * EstacaoID + DataHora (nao mais por posicao no arquivo), suporta
+      * varios horizontes de previsao por leitura, grava rejeitos,
+      * reconcilia contagens, emite relatorio de controle, grava
+      * checkpoint para retomada e arquiva o final.csv do dia.
+      *
+      * Pressuposto operacional: resultados.csv e previsoes.csv (e os
+      * pares listados em estacoes_controle.csv) chegam ordenados por
+      * EstacaoID + DataHora, que e como os coletores de campo e o
+      * motor de previsao ja gravam esses arquivos. Sem essa
+      * ordenacao o casamento chave-a-chave abaixo nao funciona.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Resultados ASSIGN TO DYNAMIC WS-NOME-RESULTADOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULTADOS.
+
+           SELECT Previsoes ASSIGN TO DYNAMIC WS-NOME-PREVISOES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PREVISOES.
+
+           SELECT OPTIONAL FinalFile ASSIGN TO "final.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL FinalJsonFile ASSIGN TO "final.json"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RejectFile ASSIGN TO "rejeitos.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ControleEstacoes ASSIGN TO
+               "estacoes_controle.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROLE.
+
+           SELECT OPTIONAL CheckpointFile ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+           SELECT OPTIONAL FinalHistoricoFile ASSIGN TO DYNAMIC
+               WS-NOME-HISTORICO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HISTORICO.
+
+           SELECT RelatorioControle ASSIGN TO DYNAMIC WS-NOME-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Resultados.
+       01  ResultadosRecord                PIC X(1000).
+
+       FD  Previsoes.
+       01  PrevisoesRecord                 PIC X(1000).
+
+       FD  FinalFile.
+       01  FinalRecord                     PIC X(2048).
+
+       FD  FinalJsonFile.
+       01  FinalJsonRecord                 PIC X(2048).
+
+       FD  RejectFile.
+       01  RejectRecord                    PIC X(2048).
+
+       FD  ControleEstacoes.
+       01  ControleEstacoesRecord          PIC X(300).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord                PIC X(200).
+
+       FD  FinalHistoricoFile.
+       01  FinalHistoricoRecord            PIC X(2048).
+
+       FD  RelatorioControle.
+       01  RelatorioControleRecord         PIC X(300).
+
+       WORKING-STORAGE SECTION.
+           COPY CPCOMBO.
+
+      *---------------------------------------------------------------
+      * Nomes de arquivo resolvidos em tempo de execucao (permitem
+      * varios pares resultados/previsoes por estacao e o historico
+      * datado do final.csv).
+      *---------------------------------------------------------------
+       01  WS-NOMES-ARQUIVOS.
+           05  WS-NOME-RESULTADOS           PIC X(100).
+           05  WS-NOME-PREVISOES            PIC X(100).
+           05  WS-NOME-HISTORICO            PIC X(100).
+
+       01  WS-STATUS-ARQUIVOS.
+           05  WS-FS-RESULTADOS             PIC XX.
+           05  WS-FS-PREVISOES              PIC XX.
+           05  WS-FS-CONTROLE               PIC XX.
+           05  WS-FS-CHECKPOINT             PIC XX.
+           05  WS-FS-HISTORICO              PIC XX.
+
+       01  WS-FLAGS.
+           05  EOF-RESULTADOS               PIC X VALUE 'N'.
+               88  EOF-RESULTADOS-REACHED   VALUE 'Y'.
+           05  EOF-PREVISOES                PIC X VALUE 'N'.
+               88  EOF-PREVISOES-REACHED    VALUE 'Y'.
+           05  WS-RESULTADO-VALIDO-FLAG     PIC X VALUE 'N'.
+               88  RESULTADO-VALIDO         VALUE 'Y'.
+           05  WS-PREVISAO-VALIDA-FLAG      PIC X VALUE 'N'.
+               88  PREVISAO-VALIDA          VALUE 'Y'.
+           05  WS-RESULTADO-TEVE-PREVISAO   PIC X VALUE 'N'.
+               88  RESULTADO-JA-COMBINADO   VALUE 'Y'.
+           05  WS-FINAL-ABERTO              PIC X VALUE 'N'.
+           05  WS-RETOMANDO-ESTACAO         PIC X VALUE 'N'.
+           05  EOF-HISTORICO                PIC X VALUE 'N'.
+               88  EOF-HISTORICO-REACHED    VALUE 'Y'.
+           05  WS-HISTORICO-EXISTE-FLAG     PIC X VALUE 'N'.
+               88  WS-HISTORICO-EXISTE      VALUE 'Y'.
+           05  WS-RESULTADOS-ABERTO-FLAG    PIC X VALUE 'N'.
+               88  WS-RESULTADOS-ABERTO     VALUE 'Y'.
+           05  WS-PREVISOES-ABERTO-FLAG     PIC X VALUE 'N'.
+               88  WS-PREVISOES-ABERTO      VALUE 'Y'.
+
+      *---------------------------------------------------------------
+      * Registro bruto de Resultados ja decomposto pela UNSTRING.
+      *---------------------------------------------------------------
+       01  WS-RESULTADO-REC.
+           05  WS-RES-STATION-ID            PIC X(10).
+           05  WS-RES-TIMESTAMP             PIC X(14).
+           05  WS-RES-METRICAS.
+               10  WS-RES-TEMP-MEDIA            PIC X(10).
+               10  WS-RES-TEMP-MINIMA           PIC X(10).
+               10  WS-RES-TEMP-MAXIMA           PIC X(10).
+               10  WS-RES-UMID-SOLO-MEDIA       PIC X(10).
+               10  WS-RES-UMID-SOLO-MINIMA      PIC X(10).
+               10  WS-RES-UMID-SOLO-MAXIMA      PIC X(10).
+               10  WS-RES-UMID-AR-MEDIA         PIC X(10).
+               10  WS-RES-UMID-AR-MINIMA        PIC X(10).
+               10  WS-RES-UMID-AR-MAXIMA        PIC X(10).
+               10  WS-RES-LUMI-MEDIA            PIC X(10).
+               10  WS-RES-LUMI-MINIMA           PIC X(10).
+               10  WS-RES-LUMI-MAXIMA           PIC X(10).
+               10  WS-RES-PRESSAO-MEDIA         PIC X(10).
+               10  WS-RES-PRESSAO-MINIMA        PIC X(10).
+               10  WS-RES-PRESSAO-MAXIMA        PIC X(10).
+               10  WS-RES-QUALIDADE-MEDIA       PIC X(10).
+               10  WS-RES-QUALIDADE-MINIMA      PIC X(10).
+               10  WS-RES-QUALIDADE-MAXIMA      PIC X(10).
+           05  WS-RES-METRICAS-TAB REDEFINES WS-RES-METRICAS.
+               10  WS-RES-METRICA-TAB       PIC X(10) OCCURS 18 TIMES.
+
+       01  WS-CHAVE-RESULTADO.
+           05  WS-CR-STATION-ID             PIC X(10).
+           05  WS-CR-TIMESTAMP              PIC X(14).
+
+      *---------------------------------------------------------------
+      * Registro bruto de Previsoes ja decomposto pela UNSTRING.
+      *---------------------------------------------------------------
+       01  WS-PREVISAO-REC.
+           05  WS-PRE-STATION-ID            PIC X(10).
+           05  WS-PRE-TIMESTAMP             PIC X(14).
+           05  WS-PRE-HORIZONTE             PIC X(3).
+           05  WS-PRE-METRICAS.
+               10  WS-PRE-TEMP-PREVISTA         PIC X(10).
+               10  WS-PRE-UMID-SOLO-PREVISTA    PIC X(10).
+               10  WS-PRE-UMID-AR-PREVISTA      PIC X(10).
+               10  WS-PRE-LUMI-PREVISTA         PIC X(10).
+               10  WS-PRE-PRESSAO-PREVISTA      PIC X(10).
+               10  WS-PRE-QUALIDADE-PREVISTA    PIC X(10).
+           05  WS-PRE-METRICAS-TAB REDEFINES WS-PRE-METRICAS.
+               10  WS-PRE-METRICA-TAB       PIC X(10) OCCURS 6 TIMES.
+
+       01  WS-CHAVE-PREVISAO.
+           05  WS-CP-STATION-ID             PIC X(10).
+           05  WS-CP-TIMESTAMP              PIC X(14).
+
+       01  WS-MOTIVO-REJEICAO               PIC X(30).
+
+       01  WS-HEADER-LINE                   PIC X(2048).
+
+      *---------------------------------------------------------------
+      * Tabela de estacoes a processar neste lote (carregada do
+      * arquivo de controle opcional, ou um unico par default).
+      *---------------------------------------------------------------
+       01  WS-CABECALHO-CONTROLE            PIC X(50) VALUE
+               "EstacaoID;ArquivoResultados;ArquivoPrevisoes".
+
+       01  WS-ESTACOES-TABELA.
+           05  WS-ESTACOES-QTD              PIC 9(4) VALUE 0.
+           05  WS-ESTACOES-PROCESSADAS-QTD  PIC 9(4) VALUE 0.
+           05  WS-ESTACOES OCCURS 50 TIMES.
+               10  WS-EST-ID                PIC X(10).
+               10  WS-EST-ARQ-RESULTADOS    PIC X(100).
+               10  WS-EST-ARQ-PREVISOES     PIC X(100).
+               10  WS-EST-PROCESSADA        PIC X VALUE 'N'.
+               10  WS-EST-RESULTADOS-LIDOS      PIC 9(9) VALUE 0.
+               10  WS-EST-RESULTADOS-REJEITADOS PIC 9(9) VALUE 0.
+               10  WS-EST-RESULTADOS-SEM-PREV   PIC 9(9) VALUE 0.
+               10  WS-EST-PREVISOES-LIDOS       PIC 9(9) VALUE 0.
+               10  WS-EST-PREVISOES-REJEITADOS  PIC 9(9) VALUE 0.
+               10  WS-EST-PREVISOES-SEM-RESULT  PIC 9(9) VALUE 0.
+               10  WS-EST-PARES-COMBINADOS      PIC 9(9) VALUE 0.
+       01  WS-EST-IDX                       PIC 9(4) VALUE 0.
+       01  WS-ESTACAO-INICIAL               PIC 9(4) VALUE 1.
+       01  WS-QTD-PULAR-RESULTADOS          PIC 9(9) VALUE 0.
+       01  WS-QTD-PULAR-PREVISOES           PIC 9(9) VALUE 0.
+       01  WS-I                             PIC 9(4) VALUE 0.
+
+      *---------------------------------------------------------------
+      * Contadores por estacao e totais do lote (reconciliacao e
+      * relatorio de controle - pedidos 001 e 004).
+      *---------------------------------------------------------------
+       01  WS-CONTADORES-ESTACAO.
+           05  WS-RESULTADOS-LIDOS          PIC 9(9) VALUE 0.
+           05  WS-RESULTADOS-REJEITADOS     PIC 9(9) VALUE 0.
+           05  WS-RESULTADOS-SEM-PREVISAO   PIC 9(9) VALUE 0.
+           05  WS-PREVISOES-LIDOS           PIC 9(9) VALUE 0.
+           05  WS-PREVISOES-REJEITADOS      PIC 9(9) VALUE 0.
+           05  WS-PREVISOES-SEM-RESULTADO   PIC 9(9) VALUE 0.
+           05  WS-PARES-COMBINADOS          PIC 9(9) VALUE 0.
+
+       01  WS-TOTAIS-LOTE.
+           05  WS-TOT-RESULTADOS-LIDOS      PIC 9(9) VALUE 0.
+           05  WS-TOT-RESULTADOS-REJEITADOS PIC 9(9) VALUE 0.
+           05  WS-TOT-RESULTADOS-SEM-PREV   PIC 9(9) VALUE 0.
+           05  WS-TOT-PREVISOES-LIDOS       PIC 9(9) VALUE 0.
+           05  WS-TOT-PREVISOES-REJEITADOS  PIC 9(9) VALUE 0.
+           05  WS-TOT-PREVISOES-SEM-RESULT  PIC 9(9) VALUE 0.
+           05  WS-TOT-PARES-COMBINADOS      PIC 9(9) VALUE 0.
+
+       01  WS-EDIT-9                        PIC ZZZ,ZZZ,ZZ9.
+
+      *---------------------------------------------------------------
+      * Identificacao da execucao e checkpoint (pedido 002).
+      *---------------------------------------------------------------
+       01  WS-DATA-HORA-ATUAL                PIC X(21).
+       01  WS-RUN-ID                         PIC X(14).
+       01  WS-RUN-DATA                       PIC X(8).
+       01  WS-RUN-INICIO                     PIC X(21).
+       01  WS-RUN-FIM                        PIC X(21).
+
+       01  WS-CHECKPOINT-DADOS.
+           05  CKPT-ULTIMA-ESTACAO-COMPLETA  PIC 9(4) VALUE 0.
+           05  CKPT-RES-LIDOS-PARCIAL        PIC 9(9) VALUE 0.
+           05  CKPT-PRE-LIDOS-PARCIAL        PIC 9(9) VALUE 0.
+           05  CKPT-PARES-PARCIAL            PIC 9(9) VALUE 0.
+           05  CKPT-HEADER-ESCRITO           PIC X VALUE 'N'.
+           05  CKPT-RESULTADO-JA-COMBINADO   PIC X VALUE 'N'.
+           05  CKPT-HISTORICO-ARQUIVADO      PIC X VALUE 'N'.
+           05  CKPT-RES-REJEITADOS-PARCIAL   PIC 9(9) VALUE 0.
+           05  CKPT-RES-SEM-PREV-PARCIAL     PIC 9(9) VALUE 0.
+           05  CKPT-PRE-REJEITADOS-PARCIAL   PIC 9(9) VALUE 0.
+           05  CKPT-PRE-SEM-RESULT-PARCIAL   PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-LINHA                PIC X(200).
+
+       01  WS-JSON-LINE                       PIC X(2048).
+       01  WS-CSV-LINE                        PIC X(2048).
+       01  WS-REJEITO-LINHA                   PIC X(2048).
+       01  WS-CONTROLE-LINHA                  PIC X(300).
+       01  WS-NOME-RELATORIO                  PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+           PERFORM INICIALIZAR-EXECUCAO
+           PERFORM CARREGAR-CONTROLE-ESTACOES
+           PERFORM PROCESSAR-ESTACOES
+               VARYING WS-EST-IDX FROM WS-ESTACAO-INICIAL BY 1
+               UNTIL WS-EST-IDX > WS-ESTACOES-QTD
+           PERFORM FINALIZAR-EXECUCAO
+           DISPLAY "Integration with business systems completed."
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Inicializacao: identificador de execucao, checkpoint e
+      * abertura dos arquivos de saida (cabecalho so na primeira vez).
+      *---------------------------------------------------------------
+       INICIALIZAR-EXECUCAO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+           MOVE WS-DATA-HORA-ATUAL(1:14) TO WS-RUN-ID
+           MOVE WS-DATA-HORA-ATUAL(1:8) TO WS-RUN-DATA
+           MOVE WS-DATA-HORA-ATUAL TO WS-RUN-INICIO
+           STRING "final_" DELIMITED BY SIZE
+                  WS-RUN-DATA DELIMITED BY SIZE
+                  ".csv" DELIMITED BY SIZE
+                  INTO WS-NOME-HISTORICO
+           PERFORM MONTAR-CABECALHO
+           PERFORM CARREGAR-CHECKPOINT
+           PERFORM ABRIR-ARQUIVOS-SAIDA.
+
+       CARREGAR-CHECKPOINT.
+           MOVE 1 TO WS-ESTACAO-INICIAL
+           MOVE 'N' TO WS-RETOMANDO-ESTACAO
+           OPEN INPUT CheckpointFile
+           IF WS-FS-CHECKPOINT = "00"
+               READ CheckpointFile INTO WS-CHECKPOINT-LINHA
+                   AT END CONTINUE
+                   NOT AT END
+                       UNSTRING WS-CHECKPOINT-LINHA DELIMITED BY ';'
+                           INTO CKPT-ULTIMA-ESTACAO-COMPLETA
+                                CKPT-RES-LIDOS-PARCIAL
+                                CKPT-PRE-LIDOS-PARCIAL
+                                CKPT-PARES-PARCIAL
+                                CKPT-HEADER-ESCRITO
+                                CKPT-RESULTADO-JA-COMBINADO
+                                CKPT-HISTORICO-ARQUIVADO
+                                CKPT-RES-REJEITADOS-PARCIAL
+                                CKPT-RES-SEM-PREV-PARCIAL
+                                CKPT-PRE-REJEITADOS-PARCIAL
+                                CKPT-PRE-SEM-RESULT-PARCIAL
+                       COMPUTE WS-ESTACAO-INICIAL =
+                               CKPT-ULTIMA-ESTACAO-COMPLETA + 1
+                       IF CKPT-RES-LIDOS-PARCIAL > 0 OR
+                          CKPT-PRE-LIDOS-PARCIAL > 0
+                           MOVE 'Y' TO WS-RETOMANDO-ESTACAO
+                       END-IF
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       ABRIR-ARQUIVOS-SAIDA.
+           IF CKPT-HEADER-ESCRITO = 'Y'
+               OPEN EXTEND FinalFile
+               OPEN EXTEND FinalJsonFile
+               OPEN EXTEND RejectFile
+           ELSE
+               OPEN OUTPUT FinalFile
+               WRITE FinalRecord FROM WS-HEADER-LINE
+               OPEN OUTPUT FinalJsonFile
+               OPEN OUTPUT RejectFile
+               MOVE 'Y' TO CKPT-HEADER-ESCRITO
+           END-IF
+           MOVE 'Y' TO WS-FINAL-ABERTO.
+
+       MONTAR-CABECALHO.
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "EstacaoID;DataHora;Horizonte;" DELIMITED BY SIZE
+                  "TemperaturaMedia;TemperaturaMinima;" DELIMITED BY
+                      SIZE
+                  "TemperaturaMaxima;UmidadeSoloMedia;" DELIMITED BY
+                      SIZE
+                  "UmidadeSoloMinima;UmidadeSoloMaxima;" DELIMITED BY
+                      SIZE
+                  "UmidadeArMedia;UmidadeArMinima;" DELIMITED BY SIZE
+                  "UmidadeArMaxima;LuminosidadeMedia;" DELIMITED BY
+                      SIZE
+                  "LuminosidadeMinima;LuminosidadeMaxima;" DELIMITED BY
+                      SIZE
+                  "PressaoAtmosfericaMedia;" DELIMITED BY SIZE
+                  "PressaoAtmosfericaMinima;" DELIMITED BY SIZE
+                  "PressaoAtmosfericaMaxima;" DELIMITED BY SIZE
+                  "QualidadeArMedia;QualidadeArMinima;" DELIMITED BY
+                      SIZE
+                  "QualidadeArMaxima;TemperaturaPrevista;" DELIMITED BY
+                      SIZE
+                  "UmidadeSoloPrevista;UmidadeArPrevista;" DELIMITED BY
+                      SIZE
+                  "LuminosidadePrevista;" DELIMITED BY SIZE
+                  "PressaoAtmosfericaPrevista;" DELIMITED BY SIZE
+                  "QualidadeArPrevista" DELIMITED BY SIZE
+                  INTO WS-HEADER-LINE.
+
+      *---------------------------------------------------------------
+      * Carrega o lote de estacoes a processar (pedido 007). Sem
+      * arquivo de controle, mantem o comportamento original de um
+      * unico par resultados.csv / previsoes.csv.
+      *
+      * A primeira linha so e tratada como cabecalho (e descartada)
+      * quando seu conteudo e exatamente WS-CABECALHO-CONTROLE; caso
+      * contrario e carregada como a primeira estacao do lote, para
+      * nao perder silenciosamente um arquivo de controle sem
+      * cabecalho.
+      *---------------------------------------------------------------
+       CARREGAR-CONTROLE-ESTACOES.
+           OPEN INPUT ControleEstacoes
+           IF WS-FS-CONTROLE = "00"
+               READ ControleEstacoes
+                   AT END CONTINUE
+                   NOT AT END
+                       IF ControleEstacoesRecord NOT =
+                          WS-CABECALHO-CONTROLE
+                           PERFORM CARREGAR-LINHA-ESTACAO
+                       END-IF
+               END-READ
+               PERFORM UNTIL WS-FS-CONTROLE = "10"
+                   READ ControleEstacoes
+                       AT END CONTINUE
+                       NOT AT END
+                           PERFORM CARREGAR-LINHA-ESTACAO
+                   END-READ
+               END-PERFORM
+               CLOSE ControleEstacoes
+           ELSE
+               MOVE 1 TO WS-ESTACOES-QTD
+               MOVE "DEFAULT" TO WS-EST-ID(1)
+               MOVE "resultados.csv" TO WS-EST-ARQ-RESULTADOS(1)
+               MOVE "previsoes.csv" TO WS-EST-ARQ-PREVISOES(1)
+           END-IF.
+
+       CARREGAR-LINHA-ESTACAO.
+           IF WS-ESTACOES-QTD >= 50
+               DISPLAY "Linha de estacoes_controle.csv ignorada: "
+                       "limite de 50 estacoes por lote excedido."
+           ELSE
+               ADD 1 TO WS-ESTACOES-QTD
+               UNSTRING ControleEstacoesRecord DELIMITED BY ';'
+                   INTO WS-EST-ID(WS-ESTACOES-QTD)
+                        WS-EST-ARQ-RESULTADOS(WS-ESTACOES-QTD)
+                        WS-EST-ARQ-PREVISOES(WS-ESTACOES-QTD)
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Processa um par resultados/previsoes de uma estacao do lote.
+      *---------------------------------------------------------------
+       PROCESSAR-ESTACOES.
+           MOVE WS-EST-ARQ-RESULTADOS(WS-EST-IDX) TO WS-NOME-RESULTADOS
+           MOVE WS-EST-ARQ-PREVISOES(WS-EST-IDX) TO WS-NOME-PREVISOES
+           MOVE 0 TO WS-RESULTADOS-LIDOS WS-RESULTADOS-REJEITADOS
+           MOVE 0 TO WS-RESULTADOS-SEM-PREVISAO
+           MOVE 0 TO WS-PREVISOES-LIDOS WS-PREVISOES-REJEITADOS
+           MOVE 0 TO WS-PREVISOES-SEM-RESULTADO
+           MOVE 0 TO WS-PARES-COMBINADOS
+           MOVE 0 TO WS-QTD-PULAR-RESULTADOS WS-QTD-PULAR-PREVISOES
+           IF WS-EST-IDX = WS-ESTACAO-INICIAL AND
+              WS-RETOMANDO-ESTACAO = 'Y'
+               MOVE CKPT-RES-LIDOS-PARCIAL TO WS-QTD-PULAR-RESULTADOS
+               MOVE CKPT-PRE-LIDOS-PARCIAL TO WS-QTD-PULAR-PREVISOES
+               MOVE CKPT-PARES-PARCIAL TO WS-PARES-COMBINADOS
+               MOVE CKPT-RES-REJEITADOS-PARCIAL TO
+                   WS-RESULTADOS-REJEITADOS
+               MOVE CKPT-RES-SEM-PREV-PARCIAL TO
+                   WS-RESULTADOS-SEM-PREVISAO
+               MOVE CKPT-PRE-REJEITADOS-PARCIAL TO
+                   WS-PREVISOES-REJEITADOS
+               MOVE CKPT-PRE-SEM-RESULT-PARCIAL TO
+                   WS-PREVISOES-SEM-RESULTADO
+           END-IF
+           MOVE 'N' TO EOF-RESULTADOS EOF-PREVISOES
+           MOVE 'N' TO WS-RESULTADOS-ABERTO-FLAG
+           MOVE 'N' TO WS-PREVISOES-ABERTO-FLAG
+           OPEN INPUT Resultados
+           IF WS-FS-RESULTADOS = "00"
+               MOVE 'Y' TO WS-RESULTADOS-ABERTO-FLAG
+           ELSE
+               DISPLAY "Estacao " FUNCTION TRIM(WS-EST-ID(WS-EST-IDX))
+                   ": nao foi possivel abrir "
+                   FUNCTION TRIM(WS-NOME-RESULTADOS)
+                   " (status " WS-FS-RESULTADOS
+                   "), estacao ignorada."
+               MOVE 'Y' TO EOF-RESULTADOS
+           END-IF
+           OPEN INPUT Previsoes
+           IF WS-FS-PREVISOES = "00"
+               MOVE 'Y' TO WS-PREVISOES-ABERTO-FLAG
+           ELSE
+               DISPLAY "Estacao " FUNCTION TRIM(WS-EST-ID(WS-EST-IDX))
+                   ": nao foi possivel abrir "
+                   FUNCTION TRIM(WS-NOME-PREVISOES)
+                   " (status " WS-FS-PREVISOES
+                   "), estacao ignorada."
+               MOVE 'Y' TO EOF-PREVISOES
+           END-IF
+           IF WS-RESULTADOS-ABERTO AND WS-PREVISOES-ABERTO
+               PERFORM PULAR-REGISTROS-PROCESSADOS
+               PERFORM LER-PROX-RESULTADO-VALIDO
+               IF WS-EST-IDX = WS-ESTACAO-INICIAL AND
+                  WS-RETOMANDO-ESTACAO = 'Y'
+                   MOVE CKPT-RESULTADO-JA-COMBINADO TO
+                       WS-RESULTADO-TEVE-PREVISAO
+               END-IF
+               PERFORM LER-PROX-PREVISAO-VALIDA
+               PERFORM CASAR-E-COMBINAR
+                   UNTIL EOF-RESULTADOS-REACHED
+                     AND EOF-PREVISOES-REACHED
+           END-IF
+           IF WS-RESULTADOS-ABERTO
+               CLOSE Resultados
+           END-IF
+           IF WS-PREVISOES-ABERTO
+               CLOSE Previsoes
+           END-IF
+           PERFORM ACUMULAR-TOTAIS-LOTE
+           MOVE WS-EST-IDX TO CKPT-ULTIMA-ESTACAO-COMPLETA
+           MOVE 0 TO CKPT-RES-LIDOS-PARCIAL CKPT-PRE-LIDOS-PARCIAL
+           MOVE 0 TO CKPT-PARES-PARCIAL
+           MOVE 0 TO CKPT-RES-REJEITADOS-PARCIAL
+           MOVE 0 TO CKPT-RES-SEM-PREV-PARCIAL
+           MOVE 0 TO CKPT-PRE-REJEITADOS-PARCIAL
+           MOVE 0 TO CKPT-PRE-SEM-RESULT-PARCIAL
+           MOVE 'N' TO CKPT-RESULTADO-JA-COMBINADO
+           PERFORM GRAVAR-CHECKPOINT.
+
+      *---------------------------------------------------------------
+      * Reposiciona os dois arquivos de entrada apos um checkpoint,
+      * descartando as linhas ja processadas antes da interrupcao
+      * (arquivos LINE SEQUENTIAL nao tem acesso aleatorio).
+      *---------------------------------------------------------------
+       PULAR-REGISTROS-PROCESSADOS.
+           IF WS-QTD-PULAR-RESULTADOS > 0
+               PERFORM WS-QTD-PULAR-RESULTADOS TIMES
+                   READ Resultados
+                       AT END MOVE 'Y' TO EOF-RESULTADOS
+                   END-READ
+               END-PERFORM
+               MOVE WS-QTD-PULAR-RESULTADOS TO WS-RESULTADOS-LIDOS
+           END-IF
+           IF WS-QTD-PULAR-PREVISOES > 0
+               PERFORM WS-QTD-PULAR-PREVISOES TIMES
+                   READ Previsoes
+                       AT END MOVE 'Y' TO EOF-PREVISOES
+                   END-READ
+               END-PERFORM
+               MOVE WS-QTD-PULAR-PREVISOES TO WS-PREVISOES-LIDOS
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Casamento por chave (pedido 000): avanca o lado com a menor
+      * chave; quando as chaves batem, combina e so avanca Previsoes,
+      * permitindo varios horizontes para o mesmo Resultado (ped 006).
+      *---------------------------------------------------------------
+       CASAR-E-COMBINAR.
+           IF EOF-RESULTADOS-REACHED
+               MOVE HIGH-VALUES TO WS-CHAVE-RESULTADO
+           ELSE
+               MOVE WS-RES-STATION-ID TO WS-CR-STATION-ID
+               MOVE WS-RES-TIMESTAMP TO WS-CR-TIMESTAMP
+           END-IF
+           IF EOF-PREVISOES-REACHED
+               MOVE HIGH-VALUES TO WS-CHAVE-PREVISAO
+           ELSE
+               MOVE WS-PRE-STATION-ID TO WS-CP-STATION-ID
+               MOVE WS-PRE-TIMESTAMP TO WS-CP-TIMESTAMP
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-CHAVE-RESULTADO = WS-CHAVE-PREVISAO
+                   PERFORM COMBINE-RECORDS
+                   SET RESULTADO-JA-COMBINADO TO TRUE
+                   PERFORM LER-PROX-PREVISAO-VALIDA
+               WHEN WS-CHAVE-RESULTADO < WS-CHAVE-PREVISAO
+                   IF NOT RESULTADO-JA-COMBINADO
+                       ADD 1 TO WS-RESULTADOS-SEM-PREVISAO
+                   END-IF
+                   PERFORM LER-PROX-RESULTADO-VALIDO
+               WHEN OTHER
+                   ADD 1 TO WS-PREVISOES-SEM-RESULTADO
+                   PERFORM LER-PROX-PREVISAO-VALIDA
+           END-EVALUATE.
+
+      *---------------------------------------------------------------
+      * Le o proximo Resultado valido, desviando linhas malformadas
+      * para o arquivo de rejeitos (pedido 003).
+      *---------------------------------------------------------------
+       LER-PROX-RESULTADO-VALIDO.
+           MOVE 'N' TO WS-RESULTADO-VALIDO-FLAG
+           MOVE 'N' TO WS-RESULTADO-TEVE-PREVISAO
+           PERFORM UNTIL RESULTADO-VALIDO OR EOF-RESULTADOS-REACHED
+               MOVE SPACES TO WS-RESULTADO-REC
+               READ Resultados
+                   AT END MOVE 'Y' TO EOF-RESULTADOS
+                   NOT AT END
+                       ADD 1 TO WS-RESULTADOS-LIDOS
+                       PERFORM PARSE-RESULTADO
+                       PERFORM VALIDAR-RESULTADO
+                       IF NOT RESULTADO-VALIDO
+                           ADD 1 TO WS-RESULTADOS-REJEITADOS
+                           PERFORM GRAVAR-REJEITO-RESULTADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PARSE-RESULTADO.
+           UNSTRING ResultadosRecord DELIMITED BY ';'
+               INTO WS-RES-STATION-ID
+                    WS-RES-TIMESTAMP
+                    WS-RES-TEMP-MEDIA
+                    WS-RES-TEMP-MINIMA
+                    WS-RES-TEMP-MAXIMA
+                    WS-RES-UMID-SOLO-MEDIA
+                    WS-RES-UMID-SOLO-MINIMA
+                    WS-RES-UMID-SOLO-MAXIMA
+                    WS-RES-UMID-AR-MEDIA
+                    WS-RES-UMID-AR-MINIMA
+                    WS-RES-UMID-AR-MAXIMA
+                    WS-RES-LUMI-MEDIA
+                    WS-RES-LUMI-MINIMA
+                    WS-RES-LUMI-MAXIMA
+                    WS-RES-PRESSAO-MEDIA
+                    WS-RES-PRESSAO-MINIMA
+                    WS-RES-PRESSAO-MAXIMA
+                    WS-RES-QUALIDADE-MEDIA
+                    WS-RES-QUALIDADE-MINIMA
+                    WS-RES-QUALIDADE-MAXIMA.
+
+       VALIDAR-RESULTADO.
+           MOVE 'Y' TO WS-RESULTADO-VALIDO-FLAG
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+           IF WS-RES-STATION-ID = SPACES
+               MOVE 'N' TO WS-RESULTADO-VALIDO-FLAG
+               MOVE "ESTACAO_AUSENTE" TO WS-MOTIVO-REJEICAO
+           ELSE
+               IF WS-RES-TIMESTAMP NOT NUMERIC OR
+                  WS-RES-TIMESTAMP = SPACES
+                   MOVE 'N' TO WS-RESULTADO-VALIDO-FLAG
+                   MOVE "DATAHORA_INVALIDA" TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+           IF RESULTADO-VALIDO
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 18
+                   IF WS-RES-METRICA-TAB(WS-I) = SPACES OR
+                      FUNCTION TEST-NUMVAL(WS-RES-METRICA-TAB(WS-I))
+                          NOT = 0
+                       MOVE 'N' TO WS-RESULTADO-VALIDO-FLAG
+                       MOVE "METRICA_NAO_NUMERICA" TO
+                           WS-MOTIVO-REJEICAO
+                       MOVE 19 TO WS-I
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       GRAVAR-REJEITO-RESULTADO.
+           MOVE SPACES TO WS-REJEITO-LINHA
+           STRING "RESULTADOS;" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NOME-RESULTADOS) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MOTIVO-REJEICAO) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(ResultadosRecord) DELIMITED BY SIZE
+                  INTO WS-REJEITO-LINHA
+           WRITE RejectRecord FROM WS-REJEITO-LINHA.
+
+      *---------------------------------------------------------------
+      * Le a proxima Previsao valida, desviando linhas malformadas
+      * para o arquivo de rejeitos (pedido 003).
+      *---------------------------------------------------------------
+       LER-PROX-PREVISAO-VALIDA.
+           MOVE 'N' TO WS-PREVISAO-VALIDA-FLAG
+           PERFORM UNTIL PREVISAO-VALIDA OR EOF-PREVISOES-REACHED
+               MOVE SPACES TO WS-PREVISAO-REC
+               READ Previsoes
+                   AT END MOVE 'Y' TO EOF-PREVISOES
+                   NOT AT END
+                       ADD 1 TO WS-PREVISOES-LIDOS
+                       PERFORM PARSE-PREVISAO
+                       PERFORM VALIDAR-PREVISAO
+                       IF NOT PREVISAO-VALIDA
+                           ADD 1 TO WS-PREVISOES-REJEITADOS
+                           PERFORM GRAVAR-REJEITO-PREVISAO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PARSE-PREVISAO.
+           UNSTRING PrevisoesRecord DELIMITED BY ';'
+               INTO WS-PRE-STATION-ID
+                    WS-PRE-TIMESTAMP
+                    WS-PRE-HORIZONTE
+                    WS-PRE-TEMP-PREVISTA
+                    WS-PRE-UMID-SOLO-PREVISTA
+                    WS-PRE-UMID-AR-PREVISTA
+                    WS-PRE-LUMI-PREVISTA
+                    WS-PRE-PRESSAO-PREVISTA
+                    WS-PRE-QUALIDADE-PREVISTA.
+
+       VALIDAR-PREVISAO.
+           MOVE 'Y' TO WS-PREVISAO-VALIDA-FLAG
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+           IF WS-PRE-STATION-ID = SPACES
+               MOVE 'N' TO WS-PREVISAO-VALIDA-FLAG
+               MOVE "ESTACAO_AUSENTE" TO WS-MOTIVO-REJEICAO
+           ELSE
+               IF WS-PRE-TIMESTAMP NOT NUMERIC OR
+                  WS-PRE-TIMESTAMP = SPACES
+                   MOVE 'N' TO WS-PREVISAO-VALIDA-FLAG
+                   MOVE "DATAHORA_INVALIDA" TO WS-MOTIVO-REJEICAO
+               ELSE
+                   IF WS-PRE-HORIZONTE NOT = "24H" AND
+                      WS-PRE-HORIZONTE NOT = "48H" AND
+                      WS-PRE-HORIZONTE NOT = "72H"
+                       MOVE 'N' TO WS-PREVISAO-VALIDA-FLAG
+                       MOVE "HORIZONTE_INVALIDO" TO WS-MOTIVO-REJEICAO
+                   END-IF
+               END-IF
+           END-IF
+           IF PREVISAO-VALIDA
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6
+                   IF WS-PRE-METRICA-TAB(WS-I) = SPACES OR
+                      FUNCTION TEST-NUMVAL(WS-PRE-METRICA-TAB(WS-I))
+                          NOT = 0
+                       MOVE 'N' TO WS-PREVISAO-VALIDA-FLAG
+                       MOVE "METRICA_NAO_NUMERICA" TO
+                           WS-MOTIVO-REJEICAO
+                       MOVE 7 TO WS-I
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       GRAVAR-REJEITO-PREVISAO.
+           MOVE SPACES TO WS-REJEITO-LINHA
+           STRING "PREVISOES;" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NOME-PREVISOES) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MOTIVO-REJEICAO) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(PrevisoesRecord) DELIMITED BY SIZE
+                  INTO WS-REJEITO-LINHA
+           WRITE RejectRecord FROM WS-REJEITO-LINHA.
+
+      *---------------------------------------------------------------
+      * Combina um Resultado com um horizonte de Previsao e grava o
+      * par em final.csv e final.json (pedido 005).
+      *---------------------------------------------------------------
+       COMBINE-RECORDS.
+           MOVE WS-RES-STATION-ID TO WSF-STATION-ID
+           MOVE WS-RES-TIMESTAMP TO WSF-TIMESTAMP
+           MOVE WS-PRE-HORIZONTE TO WSF-HORIZONTE
+           MOVE WS-RES-METRICAS TO WSF-METRICAS-ATUAIS
+           MOVE WS-PRE-METRICAS TO WSF-METRICAS-PREVISTAS
+           PERFORM GRAVAR-LINHA-CSV
+           PERFORM GRAVAR-LINHA-JSON
+           ADD 1 TO WS-PARES-COMBINADOS
+           IF FUNCTION MOD(WS-PARES-COMBINADOS, 50) = 0
+               PERFORM ATUALIZAR-CHECKPOINT-PARCIAL
+           END-IF
+           DISPLAY "Record combined and written to final.csv.".
+
+       GRAVAR-LINHA-CSV.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(WSF-STATION-ID) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TIMESTAMP) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-HORIZONTE) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TEMP-MEDIA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TEMP-MINIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TEMP-MAXIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-SOLO-MEDIA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-SOLO-MINIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-SOLO-MAXIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-AR-MEDIA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-AR-MINIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-AR-MAXIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-LUMI-MEDIA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-LUMI-MINIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-LUMI-MAXIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-PRESSAO-MEDIA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-PRESSAO-MINIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-PRESSAO-MAXIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-QUALIDADE-MEDIA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-QUALIDADE-MINIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-QUALIDADE-MAXIMA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TEMP-PREVISTA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-SOLO-PREVISTA)
+                      DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-AR-PREVISTA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-LUMI-PREVISTA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-PRESSAO-PREVISTA) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-QUALIDADE-PREVISTA)
+                      DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           WRITE FinalRecord FROM WS-CSV-LINE.
+
+       GRAVAR-LINHA-JSON.
+           MOVE SPACES TO WS-JSON-LINE
+           STRING '{"estacao_id":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-STATION-ID) DELIMITED BY SIZE
+                  '","data_hora":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TIMESTAMP) DELIMITED BY SIZE
+                  '","horizonte":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-HORIZONTE) DELIMITED BY SIZE
+                  '","temperatura_media":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TEMP-MEDIA) DELIMITED BY SIZE
+                  ',"temperatura_minima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TEMP-MINIMA) DELIMITED BY SIZE
+                  ',"temperatura_maxima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TEMP-MAXIMA) DELIMITED BY SIZE
+                  ',"umidade_solo_media":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-SOLO-MEDIA) DELIMITED BY SIZE
+                  ',"umidade_solo_minima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-SOLO-MINIMA) DELIMITED BY SIZE
+                  ',"umidade_solo_maxima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-SOLO-MAXIMA) DELIMITED BY SIZE
+                  ',"umidade_ar_media":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-AR-MEDIA) DELIMITED BY SIZE
+                  ',"umidade_ar_minima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-AR-MINIMA) DELIMITED BY SIZE
+                  ',"umidade_ar_maxima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-AR-MAXIMA) DELIMITED BY SIZE
+                  ',"luminosidade_media":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-LUMI-MEDIA) DELIMITED BY SIZE
+                  ',"luminosidade_minima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-LUMI-MINIMA) DELIMITED BY SIZE
+                  ',"luminosidade_maxima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-LUMI-MAXIMA) DELIMITED BY SIZE
+                  ',"pressao_atmosferica_media":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-PRESSAO-MEDIA) DELIMITED BY SIZE
+                  ',"pressao_atmosferica_minima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-PRESSAO-MINIMA) DELIMITED BY SIZE
+                  ',"pressao_atmosferica_maxima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-PRESSAO-MAXIMA) DELIMITED BY SIZE
+                  ',"qualidade_ar_media":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-QUALIDADE-MEDIA) DELIMITED BY SIZE
+                  ',"qualidade_ar_minima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-QUALIDADE-MINIMA) DELIMITED BY SIZE
+                  ',"qualidade_ar_maxima":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-QUALIDADE-MAXIMA) DELIMITED BY SIZE
+                  ',"temperatura_prevista":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-TEMP-PREVISTA) DELIMITED BY SIZE
+                  ',"umidade_solo_prevista":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-SOLO-PREVISTA)
+                      DELIMITED BY SIZE
+                  ',"umidade_ar_prevista":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-UMID-AR-PREVISTA) DELIMITED BY SIZE
+                  ',"luminosidade_prevista":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-LUMI-PREVISTA) DELIMITED BY SIZE
+                  ',"pressao_atmosferica_prevista":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-PRESSAO-PREVISTA) DELIMITED BY SIZE
+                  ',"qualidade_ar_prevista":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WSF-QUALIDADE-PREVISTA)
+                      DELIMITED BY SIZE
+                  '}' DELIMITED BY SIZE
+                  INTO WS-JSON-LINE
+           WRITE FinalJsonRecord FROM WS-JSON-LINE.
+
+      *---------------------------------------------------------------
+      * Checkpoint de retomada (pedido 002), tirado a cada 50 pares
+      * combinados. O Resultado corrente pode ainda ter outros
+      * horizontes de Previsao por combinar (pedido 006), entao o
+      * contador de Resultados lidos e gravado um a menos do que o
+      * fisicamente lido: na retomada, PULAR-REGISTROS-PROCESSADOS
+      * deixa de descartar esse Resultado, e LER-PROX-RESULTADO-VALIDO
+      * o le de novo, o que permite casar os horizontes restantes do
+      * mesmo Resultado com as Previsoes ainda nao combinadas (essas
+      * sim ja excluidas via CKPT-PRE-LIDOS-PARCIAL, sem duplicar
+      * pares ja gravados em final.csv). CKPT-RESULTADO-JA-COMBINADO
+      * guarda se esse Resultado ja tinha sido casado com alguma
+      * Previsao antes do checkpoint: sem isso, PROCESSAR-ESTACOES
+      * reveria o Resultado como "sem previsao" na retomada caso
+      * nenhum horizonte restante encontre par, mesmo que ele ja
+      * tenha sido combinado com sucesso antes da interrupcao.
+      *---------------------------------------------------------------
+       ATUALIZAR-CHECKPOINT-PARCIAL.
+           COMPUTE CKPT-RES-LIDOS-PARCIAL = WS-RESULTADOS-LIDOS - 1
+           MOVE WS-PREVISOES-LIDOS TO CKPT-PRE-LIDOS-PARCIAL
+           MOVE WS-PARES-COMBINADOS TO CKPT-PARES-PARCIAL
+           MOVE WS-RESULTADO-TEVE-PREVISAO TO
+               CKPT-RESULTADO-JA-COMBINADO
+           MOVE WS-RESULTADOS-REJEITADOS TO CKPT-RES-REJEITADOS-PARCIAL
+           MOVE WS-RESULTADOS-SEM-PREVISAO TO CKPT-RES-SEM-PREV-PARCIAL
+           MOVE WS-PREVISOES-REJEITADOS TO CKPT-PRE-REJEITADOS-PARCIAL
+           MOVE WS-PREVISOES-SEM-RESULTADO TO
+               CKPT-PRE-SEM-RESULT-PARCIAL
+           PERFORM GRAVAR-CHECKPOINT.
+
+      *---------------------------------------------------------------
+      * Grava o conteudo atual de WS-CHECKPOINT-DADOS em checkpoint.dat.
+      * Os campos parciais devem ser preparados pelo chamador (por
+      * ATUALIZAR-CHECKPOINT-PARCIAL durante o processamento, ou
+      * zerados diretamente ao final de uma estacao/execucao) -
+      * recalcula-los aqui apagaria esses zeros.
+      *---------------------------------------------------------------
+       GRAVAR-CHECKPOINT.
+           MOVE SPACES TO WS-CHECKPOINT-LINHA
+           STRING CKPT-ULTIMA-ESTACAO-COMPLETA DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-RES-LIDOS-PARCIAL DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-PRE-LIDOS-PARCIAL DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-PARES-PARCIAL DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-HEADER-ESCRITO DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-RESULTADO-JA-COMBINADO DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-HISTORICO-ARQUIVADO DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-RES-REJEITADOS-PARCIAL DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-RES-SEM-PREV-PARCIAL DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-PRE-REJEITADOS-PARCIAL DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CKPT-PRE-SEM-RESULT-PARCIAL DELIMITED BY SIZE
+                  INTO WS-CHECKPOINT-LINHA
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord FROM WS-CHECKPOINT-LINHA
+           CLOSE CheckpointFile.
+
+       ACUMULAR-TOTAIS-LOTE.
+           ADD 1 TO WS-ESTACOES-PROCESSADAS-QTD
+           ADD WS-RESULTADOS-LIDOS TO WS-TOT-RESULTADOS-LIDOS
+           ADD WS-RESULTADOS-REJEITADOS TO WS-TOT-RESULTADOS-REJEITADOS
+           ADD WS-RESULTADOS-SEM-PREVISAO TO WS-TOT-RESULTADOS-SEM-PREV
+           ADD WS-PREVISOES-LIDOS TO WS-TOT-PREVISOES-LIDOS
+           ADD WS-PREVISOES-REJEITADOS TO WS-TOT-PREVISOES-REJEITADOS
+           ADD WS-PREVISOES-SEM-RESULTADO TO WS-TOT-PREVISOES-SEM-RESULT
+           ADD WS-PARES-COMBINADOS TO WS-TOT-PARES-COMBINADOS
+           MOVE 'Y' TO WS-EST-PROCESSADA(WS-EST-IDX)
+           MOVE WS-RESULTADOS-LIDOS TO
+               WS-EST-RESULTADOS-LIDOS(WS-EST-IDX)
+           MOVE WS-RESULTADOS-REJEITADOS TO
+               WS-EST-RESULTADOS-REJEITADOS(WS-EST-IDX)
+           MOVE WS-RESULTADOS-SEM-PREVISAO TO
+               WS-EST-RESULTADOS-SEM-PREV(WS-EST-IDX)
+           MOVE WS-PREVISOES-LIDOS TO
+               WS-EST-PREVISOES-LIDOS(WS-EST-IDX)
+           MOVE WS-PREVISOES-REJEITADOS TO
+               WS-EST-PREVISOES-REJEITADOS(WS-EST-IDX)
+           MOVE WS-PREVISOES-SEM-RESULTADO TO
+               WS-EST-PREVISOES-SEM-RESULT(WS-EST-IDX)
+           MOVE WS-PARES-COMBINADOS TO
+               WS-EST-PARES-COMBINADOS(WS-EST-IDX).
+
+      *---------------------------------------------------------------
+      * Fechamento do lote: reconciliacao (001), relatorio de
+      * controle (004), arquivamento historico do final.csv (009) e
+      * checkpoint limpo para a proxima execucao comecar do zero.
+      *
+      * CKPT-HISTORICO-ARQUIVADO e gravado logo apos o arquivamento,
+      * antes do reset completo do checkpoint: se o processo morrer
+      * entre o fechamento dos arquivos de saida e a conclusao desta
+      * rotina, a retomada encontra todas as estacoes ja completas
+      * (nada a combinar de novo) e, por este flag ainda estar 'N',
+      * sabe que precisa repetir so o arquivamento, sem duplicar as
+      * linhas do final.csv no final_YYYYMMDD.csv caso ele ja tenha
+      * sido concluido antes da queda.
+      *---------------------------------------------------------------
+       FINALIZAR-EXECUCAO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+           MOVE WS-DATA-HORA-ATUAL TO WS-RUN-FIM
+           PERFORM GRAVAR-RELATORIO-CONTROLE
+           CLOSE FinalFile
+           CLOSE FinalJsonFile
+           CLOSE RejectFile
+           IF CKPT-HISTORICO-ARQUIVADO NOT = 'Y'
+               PERFORM ARQUIVAR-FINAL-HISTORICO
+               MOVE 'Y' TO CKPT-HISTORICO-ARQUIVADO
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF
+           MOVE 0 TO CKPT-ULTIMA-ESTACAO-COMPLETA
+           MOVE 0 TO CKPT-RES-LIDOS-PARCIAL CKPT-PRE-LIDOS-PARCIAL
+           MOVE 0 TO CKPT-PARES-PARCIAL
+           MOVE 0 TO CKPT-RES-REJEITADOS-PARCIAL
+           MOVE 0 TO CKPT-RES-SEM-PREV-PARCIAL
+           MOVE 0 TO CKPT-PRE-REJEITADOS-PARCIAL
+           MOVE 0 TO CKPT-PRE-SEM-RESULT-PARCIAL
+           MOVE 'N' TO CKPT-HEADER-ESCRITO
+           MOVE 'N' TO CKPT-HISTORICO-ARQUIVADO
+           PERFORM GRAVAR-CHECKPOINT
+           DISPLAY "Files closed successfully.".
+
+       GRAVAR-RELATORIO-CONTROLE.
+           STRING "relatorio_controle_" DELIMITED BY SIZE
+                  WS-RUN-ID DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-NOME-RELATORIO
+           OPEN OUTPUT RelatorioControle
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "RELATORIO DE CONTROLE E RECONCILIACAO" DELIMITED
+               BY SIZE INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Identificador da execucao: " DELIMITED BY SIZE
+                  WS-RUN-ID DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Inicio: " DELIMITED BY SIZE
+                  WS-RUN-INICIO DELIMITED BY SIZE
+                  "   Fim: " DELIMITED BY SIZE
+                  WS-RUN-FIM DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Estacoes processadas: " DELIMITED BY SIZE
+                  WS-ESTACOES-PROCESSADAS-QTD DELIMITED BY SIZE
+                  " de " DELIMITED BY SIZE
+                  WS-ESTACOES-QTD DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-TOT-RESULTADOS-LIDOS TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Resultados lidos: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-TOT-RESULTADOS-REJEITADOS TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Resultados rejeitados: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-TOT-RESULTADOS-SEM-PREV TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Resultados sem previsao correspondente: "
+                  DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-TOT-PREVISOES-LIDOS TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Previsoes lidas: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-TOT-PREVISOES-REJEITADOS TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Previsoes rejeitadas: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-TOT-PREVISOES-SEM-RESULT TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Previsoes sem resultado correspondente: "
+                  DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-TOT-PARES-COMBINADOS TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Pares combinados em final.csv: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "Detalhamento por estacao:" DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+           PERFORM VARYING WS-EST-IDX FROM 1 BY 1
+               UNTIL WS-EST-IDX > WS-ESTACOES-QTD
+               IF WS-EST-PROCESSADA(WS-EST-IDX) = 'Y'
+                   PERFORM GRAVAR-LINHA-RELATORIO-ESTACAO
+               END-IF
+           END-PERFORM
+
+           CLOSE RelatorioControle.
+
+      *---------------------------------------------------------------
+      * Quebra por estacao dos mesmos contadores do bloco acima, para
+      * que um lote com varias estacoes (pedido 007) permita apontar
+      * qual estacao especifica teve registros sem par (pedido 001).
+      *---------------------------------------------------------------
+       GRAVAR-LINHA-RELATORIO-ESTACAO.
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "--- Estacao " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EST-ID(WS-EST-IDX)) DELIMITED BY
+                      SIZE
+                  " ---" DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-EST-RESULTADOS-LIDOS(WS-EST-IDX) TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "  Resultados lidos: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-EST-RESULTADOS-REJEITADOS(WS-EST-IDX) TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "  Resultados rejeitados: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-EST-RESULTADOS-SEM-PREV(WS-EST-IDX) TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "  Resultados sem previsao correspondente: "
+                  DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-EST-PREVISOES-LIDOS(WS-EST-IDX) TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "  Previsoes lidas: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-EST-PREVISOES-REJEITADOS(WS-EST-IDX) TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "  Previsoes rejeitadas: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-EST-PREVISOES-SEM-RESULT(WS-EST-IDX) TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "  Previsoes sem resultado correspondente: "
+                  DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA
+
+           MOVE WS-EST-PARES-COMBINADOS(WS-EST-IDX) TO WS-EDIT-9
+           MOVE SPACES TO WS-CONTROLE-LINHA
+           STRING "  Pares combinados: " DELIMITED BY SIZE
+                  WS-EDIT-9 DELIMITED BY SIZE
+                  INTO WS-CONTROLE-LINHA
+           WRITE RelatorioControleRecord FROM WS-CONTROLE-LINHA.
+
+      *---------------------------------------------------------------
+      * Copia o final.csv da execucao para o historico datado do dia
+      * (pedido 009). Mais de uma execucao no mesmo dia (rotina com
+      * req 007 processando varios lotes de estacoes) acrescenta ao
+      * final_YYYYMMDD.csv ja existente em vez de sobrescreve-lo, para
+      * nao perder o que uma execucao anterior no dia ja arquivou; o
+      * cabecalho de final.csv so e copiado para o historico na
+      * primeira execucao do dia.
+      *---------------------------------------------------------------
+       ARQUIVAR-FINAL-HISTORICO.
+           MOVE 'N' TO EOF-HISTORICO
+           PERFORM DETECTAR-HISTORICO-EXISTENTE
+           OPEN INPUT FinalFile
+           IF WS-HISTORICO-EXISTE
+               OPEN EXTEND FinalHistoricoFile
+           ELSE
+               OPEN OUTPUT FinalHistoricoFile
+               WRITE FinalHistoricoRecord FROM WS-HEADER-LINE
+           END-IF
+           READ FinalFile
+               AT END MOVE 'Y' TO EOF-HISTORICO
+           END-READ
+           PERFORM UNTIL EOF-HISTORICO-REACHED
+               READ FinalFile
+                   AT END MOVE 'Y' TO EOF-HISTORICO
+                   NOT AT END
+                       WRITE FinalHistoricoRecord FROM FinalRecord
+               END-READ
+           END-PERFORM
+           CLOSE FinalFile
+           CLOSE FinalHistoricoFile.
+
+       DETECTAR-HISTORICO-EXISTENTE.
+           MOVE 'N' TO WS-HISTORICO-EXISTE-FLAG
+           OPEN INPUT FinalHistoricoFile
+           IF WS-FS-HISTORICO = "00"
+               MOVE 'Y' TO WS-HISTORICO-EXISTE-FLAG
+           END-IF
+           CLOSE FinalHistoricoFile.
